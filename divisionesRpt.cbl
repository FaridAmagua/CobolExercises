@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author:  farid
+      * Date:    2026-08-09
+      * Purpose: reads the Divisiones transaction log (TRANLOG.DAT)
+      *          and produces a daily and a monthly summary of
+      *          calculation volume and mix - counts of SUMA/RESTA/
+      *          MULTIPLE/DIVISION, plus total and average RESULT.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  INITIAL VERSION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. divisionesRpt.
+       AUTHOR. farid
+       INSTALLATION. www.
+       DATE-WRITTEN.09/08/2026
+       DATE-COMPILED.09/08/2026
+       REMARKS. resumen diario y mensual sobre TRANLOG.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "DIVRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-LOG-FILE.
+       01  TRAN-LOG-RECORD.
+           05  TL-DATE             PIC 9(8).
+           05  FILLER              PIC X.
+           05  TL-OPERATION        PIC X(8).
+           05  FILLER              PIC X.
+           05  TL-NUM1             PIC -9(7).99.
+           05  FILLER              PIC X.
+           05  TL-NUM2             PIC -9(7).99.
+           05  FILLER              PIC X.
+           05  TL-RESULT           PIC -9(7).99.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+       01  WS-TODAY                     PIC 9(8).
+       01  WS-THIS-MONTH                PIC 9(6).
+       01  WS-RECORD-MONTH              PIC 9(6).
+       01  WS-RESULT-NUM                PIC S9(7)V99.
+       01  WS-OP-INDEX                  PIC 9.
+       01  WS-SUB                       PIC 9.
+
+       01  WS-OP-NAMES-INIT.
+           05  FILLER                   PIC X(8) VALUE "SUMA".
+           05  FILLER                   PIC X(8) VALUE "RESTA".
+           05  FILLER                   PIC X(8) VALUE "MULTIPLE".
+           05  FILLER                   PIC X(8) VALUE "DIVISION".
+       01  WS-OP-NAMES REDEFINES WS-OP-NAMES-INIT.
+           05  WS-OP-NAME-TBL           PIC X(8) OCCURS 4 TIMES.
+
+       01  WS-STATS-DAILY.
+           05  WS-SD-ENTRY OCCURS 4 TIMES.
+               10  WS-SD-COUNT          PIC 9(5) VALUE ZERO.
+               10  WS-SD-TOTAL          PIC S9(9)V99 VALUE ZERO.
+               10  WS-SD-AVERAGE        PIC S9(9)V99 VALUE ZERO.
+       01  WS-STATS-MONTHLY.
+           05  WS-SM-ENTRY OCCURS 4 TIMES.
+               10  WS-SM-COUNT          PIC 9(5) VALUE ZERO.
+               10  WS-SM-TOTAL          PIC S9(9)V99 VALUE ZERO.
+               10  WS-SM-AVERAGE        PIC S9(9)V99 VALUE ZERO.
+
+       01  RPT-TITLE-DAILY              PIC X(40)
+               VALUE "RESUMEN DIARIO DE CALCULOS".
+       01  RPT-TITLE-MONTHLY            PIC X(40)
+               VALUE "RESUMEN MENSUAL DE CALCULOS".
+       01  RPT-COLUMN-HEADING           PIC X(50)
+               VALUE "OPERACION   CANTIDAD       TOTAL     PROMEDIO".
+       01  RPT-DETAIL-LINE.
+           05  RD-OPERATION             PIC X(10).
+           05  RD-COUNT                 PIC ZZZZ9.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  RD-TOTAL                 PIC ZZZZZZZZ9.99-.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  RD-AVERAGE               PIC ZZZZZZZZ9.99-.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ACUMULAR UNTIL WS-EOF.
+           PERFORM 3000-CALCULAR-PROMEDIOS.
+           PERFORM 4000-IMPRIMIR-REPORTE.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY(1:6) TO WS-THIS-MONTH.
+           OPEN INPUT TRAN-LOG-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           READ TRAN-LOG-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH.
+
+       2000-ACUMULAR.
+           MOVE TL-RESULT TO WS-RESULT-NUM.
+           MOVE TL-DATE(1:6) TO WS-RECORD-MONTH.
+           EVALUATE TL-OPERATION
+               WHEN "SUMA"     MOVE 1 TO WS-OP-INDEX
+               WHEN "RESTA"    MOVE 2 TO WS-OP-INDEX
+               WHEN "MULTIPLE" MOVE 3 TO WS-OP-INDEX
+               WHEN "DIVISION" MOVE 4 TO WS-OP-INDEX
+               WHEN OTHER      MOVE 0 TO WS-OP-INDEX
+           END-EVALUATE.
+           IF WS-OP-INDEX > 0
+               IF WS-RECORD-MONTH = WS-THIS-MONTH
+                   ADD 1 TO WS-SM-COUNT(WS-OP-INDEX)
+                   ADD WS-RESULT-NUM TO WS-SM-TOTAL(WS-OP-INDEX)
+               END-IF
+               IF TL-DATE = WS-TODAY
+                   ADD 1 TO WS-SD-COUNT(WS-OP-INDEX)
+                   ADD WS-RESULT-NUM TO WS-SD-TOTAL(WS-OP-INDEX)
+               END-IF
+           END-IF.
+           READ TRAN-LOG-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH.
+
+       3000-CALCULAR-PROMEDIOS.
+           PERFORM 3100-CALCULAR-PROMEDIO
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4.
+
+       3100-CALCULAR-PROMEDIO.
+           IF WS-SD-COUNT(WS-SUB) > 0
+               COMPUTE WS-SD-AVERAGE(WS-SUB) ROUNDED =
+                   WS-SD-TOTAL(WS-SUB) / WS-SD-COUNT(WS-SUB)
+           END-IF.
+           IF WS-SM-COUNT(WS-SUB) > 0
+               COMPUTE WS-SM-AVERAGE(WS-SUB) ROUNDED =
+                   WS-SM-TOTAL(WS-SUB) / WS-SM-COUNT(WS-SUB)
+           END-IF.
+
+       4000-IMPRIMIR-REPORTE.
+           WRITE REPORT-RECORD FROM RPT-TITLE-DAILY.
+           WRITE REPORT-RECORD FROM RPT-COLUMN-HEADING.
+           PERFORM 4100-IMPRIMIR-DIARIO
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD FROM RPT-TITLE-MONTHLY.
+           WRITE REPORT-RECORD FROM RPT-COLUMN-HEADING.
+           PERFORM 4200-IMPRIMIR-MENSUAL
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 4.
+
+       4100-IMPRIMIR-DIARIO.
+           MOVE WS-OP-NAME-TBL(WS-SUB) TO RD-OPERATION.
+           MOVE WS-SD-COUNT(WS-SUB) TO RD-COUNT.
+           MOVE WS-SD-TOTAL(WS-SUB) TO RD-TOTAL.
+           MOVE WS-SD-AVERAGE(WS-SUB) TO RD-AVERAGE.
+           WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+
+       4200-IMPRIMIR-MENSUAL.
+           MOVE WS-OP-NAME-TBL(WS-SUB) TO RD-OPERATION.
+           MOVE WS-SM-COUNT(WS-SUB) TO RD-COUNT.
+           MOVE WS-SM-TOTAL(WS-SUB) TO RD-TOTAL.
+           MOVE WS-SM-AVERAGE(WS-SUB) TO RD-AVERAGE.
+           WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+
+       9000-TERMINATE.
+           CLOSE TRAN-LOG-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM divisionesRpt.
