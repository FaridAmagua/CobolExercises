@@ -3,6 +3,55 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  ADDED TRANSACTION LOG OF EVERY CALCULATION
+      *                (TRANLOG.DAT) SO RUNS CAN BE RECONCILED LATER.
+      * 2026-08-09 FA  GUARDED DIVISION AGAINST A ZERO NUM2, NOW
+      *                RE-PROMPTS INSTEAD OF ABENDING ON DIVIDE.
+      * 2026-08-09 FA  EACH CALCULATION IS ALSO SAVED TO THE SHARED
+      *                CALCFILE.DAT INDEXED FILE (SEE CALCFILE
+      *                COPYBOOK) ALONGSIDE calculosrepetitivos.
+      * 2026-08-09 FA  NUM1/NUM2/RESULT ARE NOW SIGNED, TWO-DECIMAL
+      *                FIELDS SO NEGATIVE AND CENTS AMOUNTS WORK.
+      * 2026-08-09 FA  ADDED ON SIZE ERROR TO EVERY ARITHMETIC
+      *                STATEMENT SO AN OVERFLOW IS REPORTED INSTEAD
+      *                OF SILENTLY TRUNCATING RESULT.
+      * 2026-08-09 FA  THRESHOLD FOR THE OVER/UNDER CHECK IS NOW READ
+      *                FROM THRESH.DAT INSTEAD OF BEING HARDCODED AT
+      *                50, AND THE CHECK NOW RUNS AFTER EVERY ONE OF
+      *                THE FOUR OPERATIONS INSTEAD OF ONLY DIVISION.
+      * 2026-08-09 FA  NUM1/NUM2 ARE NOW ECHOED BACK WITH A CONFIRM/
+      *                RE-KEY PROMPT AS SOON AS THEY ARE ENTERED, SO A
+      *                BAD KEYSTROKE NO LONGER COSTS A FULL RERUN.
+      * 2026-08-09 FA  SETS RETURN-CODE (0 NORMAL, 4 A THRESHOLD WAS
+      *                EXCEEDED, 8 AN ARITHMETIC OVERFLOW WAS TRAPPED)
+      *                BEFORE STOP RUN.
+      * 2026-08-09 FA  WELCOME BANNER TEXT NOW COMES FROM THE SHARED
+      *                WELCOME COPYBOOK/BANNER.DAT INSTEAD OF BEING
+      *                HARDCODED HERE AND IN pract-1.cbl.
+      * 2026-08-09 FA  ARITHMETIC OVERFLOWS, THE ZERO-DIVISOR RE-PROMPT
+      *                AND THRESHOLD ALERTS ARE NOW ALSO APPENDED TO
+      *                THE SHARED ERRLOG.DAT ERROR LOG.
+      * 2026-08-09 FA  TRAN-LOG-FILE NOW OPENS EXTEND SO TRANLOG.DAT
+      *                ACCUMULATES ACROSS RUNS INSTEAD OF BEING WIPED
+      *                EVERY TIME. AN OVERFLOWED OPERATION NO LONGER
+      *                LOGS OR THRESHOLD-CHECKS ITS STALE RESULT.
+      * 2026-08-09 FA  ENDS WITH GOBACK INSTEAD OF STOP RUN SO CALLERS
+      *                (menuPrincipal.cbl, perfomAndGoto.cbl) GET
+      *                CONTROL BACK INSTEAD OF HAVING THE WHOLE RUN
+      *                UNIT TERMINATED UNDERNEATH THEM.
+      * 2026-08-09 FA  TRAN-LOG-FILE AND ERROR-LOG-FILE NOW CREATE
+      *                THEMSELVES ON A FIRST RUN INSTEAD OF ABENDING
+      *                OPEN EXTEND ON A MISSING FILE, THE SAME
+      *                STATUS-35 GUARD ALREADY USED FOR CALC-FILE.
+      *                WS-RETURN-CODE IS RESET AT THE TOP OF EVERY
+      *                CALL SO A PRIOR FAILED INVOCATION'S CODE ISN'T
+      *                CARRIED INTO A CLEAN ONE WHEN THIS PROGRAM IS
+      *                CALLED REPEATEDLY FROM menuPrincipal.cbl. A
+      *                FAILED CALCFILE.DAT WRITE NOW SETS RETURN-CODE
+      *                AND LOGS TO ERRLOG.DAT LIKE calculosrepetitivos
+      *                ALREADY DOES.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Divisiones.
@@ -11,54 +60,298 @@
        DATE-WRITTEN.07/07/2023
        DATE-COMPILED.07/07/2023
        REMARKS. programa para ver divisones de cobol.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-LOG-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT CALC-FILE ASSIGN TO "CALCFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CALC-KEY
+               FILE STATUS IS WS-CALC-STATUS.
+           SELECT THRESHOLD-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESH-STATUS.
+           SELECT BANNER-FILE ASSIGN TO "BANNER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANNER-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRAN-LOG-FILE.
+       01  TRAN-LOG-RECORD.
+           05  TL-DATE             PIC 9(8).
+           05  FILLER              PIC X VALUE SPACE.
+           05  TL-OPERATION        PIC X(8).
+           05  FILLER              PIC X VALUE SPACE.
+           05  TL-NUM1             PIC -9(7).99.
+           05  FILLER              PIC X VALUE SPACE.
+           05  TL-NUM2             PIC -9(7).99.
+           05  FILLER              PIC X VALUE SPACE.
+           05  TL-RESULT           PIC -9(7).99.
+       FD  CALC-FILE.
+           COPY CALCFILE.
+       FD  THRESHOLD-FILE.
+       01  THRESHOLD-RECORD.
+           05  TH-VALUE            PIC S9(7)V99.
+       FD  BANNER-FILE.
+           COPY WELCOME.
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
+       01  WS-ERROR-PARAGRAPH PIC X(12).
+       01  WS-ERROR-MESSAGE PIC X(40).
+       01  WS-CALC-STATUS PIC XX.
+       01  WS-TRAN-STATUS PIC XX.
+       01  WS-ERR-STATUS PIC XX.
+       01  WS-THRESH-STATUS PIC XX.
+       01  WS-THRESHOLD PIC S9(7)V99 VALUE 50.
+       01  WS-BANNER-STATUS PIC XX.
+       01  WS-RUN-ID PIC 9(8).
+       01  WS-CALC-SEQ PIC 9(4) VALUE ZERO.
        01  HI PIC XXXX VALUE "HOLA".
        01  FECHA PIC 9(4) VALUE 2023.
        01  WELCOME PIC A(40).
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  RESULT PIC 9(5).
+       01  NUM1 PIC S9(7)V99.
+       01  NUM2 PIC S9(7)V99.
+       01  RESULT PIC S9(7)V99.
+       01  WS-TODAY PIC 9(8).
+       01  WS-OPERATION PIC X(8).
+       01  WS-CONFIRM PIC X.
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+       01  WS-OVERFLOW-SWITCH PIC X VALUE "N".
+           88  WS-OVERFLOW-OCCURRED      VALUE "Y".
        PROCEDURE DIVISION.
+           MOVE ZERO TO WS-RETURN-CODE.
            DISPLAY HI" "FECHA.
-           MOVE "WELCOME TO MY PORTFOLIO "TO WELCOME.
+           PERFORM CARGAR-BIENVENIDA.
            DISPLAY "EVERYONE " WELCOME.
 
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-ID FROM TIME.
+           PERFORM ABRIR-TRAN-LOG.
+           PERFORM ABRIR-ERROR-LOG.
+           PERFORM ABRIR-CALC-FILE.
+           PERFORM LEER-THRESHOLD.
+
                DISPLAY "SUMA"
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM1.
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM2.
-           ADD NUM1 TO NUM2 GIVING RESULT.
-           DISPLAY "RESULT: "RESULT.
+           PERFORM GET-NUM1.
+           PERFORM GET-NUM2.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           ADD NUM1 TO NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "ERROR: THE RESULT OVERFLOWED RESULT"
+                   MOVE 8 TO WS-RETURN-CODE
+                   MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   MOVE "SUMA" TO WS-ERROR-PARAGRAPH
+                   MOVE "ARITHMETIC OVERFLOW" TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+           END-ADD.
+           IF NOT WS-OVERFLOW-OCCURRED
+               DISPLAY "RESULT: "RESULT
+               MOVE "SUMA    " TO WS-OPERATION
+               PERFORM LOG-CALCULATION
+               PERFORM CHECK-THRESHOLD
+           END-IF.
 
                DISPLAY "RESTA"
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM1.
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM2.
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
-           DISPLAY "RESULT: "RESULT.
+           PERFORM GET-NUM1.
+           PERFORM GET-NUM2.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           SUBTRACT NUM1 FROM NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "ERROR: THE RESULT OVERFLOWED RESULT"
+                   MOVE 8 TO WS-RETURN-CODE
+                   MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   MOVE "RESTA" TO WS-ERROR-PARAGRAPH
+                   MOVE "ARITHMETIC OVERFLOW" TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+           END-SUBTRACT.
+           IF NOT WS-OVERFLOW-OCCURRED
+               DISPLAY "RESULT: "RESULT
+               MOVE "RESTA   " TO WS-OPERATION
+               PERFORM LOG-CALCULATION
+               PERFORM CHECK-THRESHOLD
+           END-IF.
 
                DISPLAY "MULTIPLE"
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM1.
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM2.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY "RESULT: "RESULT.
+           PERFORM GET-NUM1.
+           PERFORM GET-NUM2.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "ERROR: THE RESULT OVERFLOWED RESULT"
+                   MOVE 8 TO WS-RETURN-CODE
+                   MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   MOVE "MULTIPLE" TO WS-ERROR-PARAGRAPH
+                   MOVE "ARITHMETIC OVERFLOW" TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+           END-MULTIPLY.
+           IF NOT WS-OVERFLOW-OCCURRED
+               DISPLAY "RESULT: "RESULT
+               MOVE "MULTIPLE" TO WS-OPERATION
+               PERFORM LOG-CALCULATION
+               PERFORM CHECK-THRESHOLD
+           END-IF.
 
                    DISPLAY "DIVISION"
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM1.
-           DISPLAY "ENTER A NUMBER:"
-           ACCEPT NUM2.
-           DIVIDE NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY "RESULT: "RESULT.
-           IF RESULT > 50
-               DISPLAY "the result is greater than 50"
-           ELSE
-               DISPLAY "the result is less or equal to 50"
-            STOP RUN.
+           PERFORM GET-NUM1.
+           GET-NUM2-DIVISION.
+           PERFORM GET-NUM2.
+           IF NUM2 = 0
+               DISPLAY "ERROR: CANNOT DIVIDE BY ZERO, PLEASE RE-ENTER"
+               MOVE "DIVISION" TO WS-ERROR-PARAGRAPH
+               MOVE "ATTEMPTED DIVIDE BY ZERO" TO WS-ERROR-MESSAGE
+               PERFORM REGISTRAR-ERROR
+               GO TO GET-NUM2-DIVISION.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           DIVIDE NUM1 BY NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "ERROR: THE RESULT OVERFLOWED RESULT"
+                   MOVE 8 TO WS-RETURN-CODE
+                   MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   MOVE "DIVISION" TO WS-ERROR-PARAGRAPH
+                   MOVE "ARITHMETIC OVERFLOW" TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+           END-DIVIDE.
+           IF NOT WS-OVERFLOW-OCCURRED
+               DISPLAY "RESULT: "RESULT
+               MOVE "DIVISION" TO WS-OPERATION
+               PERFORM LOG-CALCULATION
+               PERFORM CHECK-THRESHOLD
+           END-IF.
+
+           CLOSE TRAN-LOG-FILE.
+           CLOSE CALC-FILE.
+           CLOSE ERROR-LOG-FILE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+
+           REGISTRAR-ERROR.
+               ACCEPT EL-DATE FROM DATE YYYYMMDD.
+               ACCEPT EL-TIME FROM TIME.
+               MOVE "Divisiones" TO EL-PROGRAM.
+               MOVE WS-ERROR-PARAGRAPH TO EL-PARAGRAPH.
+               MOVE WS-ERROR-MESSAGE TO EL-MESSAGE.
+               WRITE ERROR-LOG-RECORD.
+
+           CARGAR-BIENVENIDA.
+               OPEN INPUT BANNER-FILE.
+               IF WS-BANNER-STATUS = "35"
+                   MOVE "WELCOME TO MY PORTFOLIO " TO WELCOME
+               ELSE
+                   READ BANNER-FILE
+                       AT END
+                           MOVE "WELCOME TO MY PORTFOLIO " TO WELCOME
+                       NOT AT END
+                           STRING WC-GREETING DELIMITED BY SPACE
+                               " " DELIMITED BY SIZE
+                               WC-COMPANY-NAME DELIMITED BY SPACE
+                               INTO WELCOME
+                   END-READ
+                   CLOSE BANNER-FILE
+               END-IF.
+
+           GET-NUM1.
+               DISPLAY "ENTER A NUMBER:"
+               ACCEPT NUM1.
+               DISPLAY "YOU ENTERED " NUM1 " - IS THIS CORRECT (S/N)?"
+               ACCEPT WS-CONFIRM.
+               IF WS-CONFIRM = "N" OR WS-CONFIRM = "n"
+                   GO TO GET-NUM1.
+
+           GET-NUM2.
+               DISPLAY "ENTER A NUMBER:"
+               ACCEPT NUM2.
+               DISPLAY "YOU ENTERED " NUM2 " - IS THIS CORRECT (S/N)?"
+               ACCEPT WS-CONFIRM.
+               IF WS-CONFIRM = "N" OR WS-CONFIRM = "n"
+                   GO TO GET-NUM2.
+
+           LEER-THRESHOLD.
+               OPEN INPUT THRESHOLD-FILE.
+               IF WS-THRESH-STATUS = "35"
+                   DISPLAY "SIN THRESH.DAT, USANDO EL VALOR POR "
+                       "DEFECTO"
+               ELSE
+                   READ THRESHOLD-FILE
+                       AT END
+                           DISPLAY "THRESH.DAT VACIO, USANDO EL VALOR "
+                               "POR DEFECTO"
+                       NOT AT END
+                           MOVE TH-VALUE TO WS-THRESHOLD
+                   END-READ
+                   CLOSE THRESHOLD-FILE
+               END-IF.
+
+           CHECK-THRESHOLD.
+               IF RESULT > WS-THRESHOLD
+                   DISPLAY "OPERATION " WS-OPERATION
+                       " EXCEEDED THRESHOLD OF " WS-THRESHOLD
+                       " WITH RESULT " RESULT
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+                   MOVE WS-OPERATION TO WS-ERROR-PARAGRAPH
+                   MOVE "THRESHOLD EXCEEDED" TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+               ELSE
+                   DISPLAY "OPERATION " WS-OPERATION
+                       " IS WITHIN THRESHOLD OF " WS-THRESHOLD
+               END-IF.
+
+           ABRIR-CALC-FILE.
+               OPEN I-O CALC-FILE.
+               IF WS-CALC-STATUS = "35"
+                   OPEN OUTPUT CALC-FILE
+                   CLOSE CALC-FILE
+                   OPEN I-O CALC-FILE
+               END-IF.
+
+           ABRIR-TRAN-LOG.
+               OPEN EXTEND TRAN-LOG-FILE.
+               IF WS-TRAN-STATUS = "35"
+                   OPEN OUTPUT TRAN-LOG-FILE
+                   CLOSE TRAN-LOG-FILE
+                   OPEN EXTEND TRAN-LOG-FILE
+               END-IF.
+
+           ABRIR-ERROR-LOG.
+               OPEN EXTEND ERROR-LOG-FILE.
+               IF WS-ERR-STATUS = "35"
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF.
+
+           LOG-CALCULATION.
+               MOVE WS-TODAY TO TL-DATE.
+               MOVE WS-OPERATION TO TL-OPERATION.
+               MOVE NUM1 TO TL-NUM1.
+               MOVE NUM2 TO TL-NUM2.
+               MOVE RESULT TO TL-RESULT.
+               WRITE TRAN-LOG-RECORD.
+
+               ADD 1 TO WS-CALC-SEQ.
+               MOVE WS-TODAY TO CALC-DATE.
+               MOVE WS-RUN-ID TO CALC-RUN-ID.
+               MOVE WS-CALC-SEQ TO CALC-SEQ.
+               MOVE "Divisiones" TO CALC-PROGRAM.
+               MOVE WS-OPERATION TO CALC-OPERATION.
+               MOVE NUM1 TO CALC-VALUE-1.
+               MOVE NUM2 TO CALC-VALUE-2.
+               MOVE RESULT TO CALC-RESULT.
+               WRITE CALC-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR GRABANDO CALCFILE.DAT"
+                       MOVE 8 TO WS-RETURN-CODE
+                       MOVE WS-OPERATION TO WS-ERROR-PARAGRAPH
+                       MOVE "CALCFILE.DAT WRITE FAILED"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM REGISTRAR-ERROR
+               END-WRITE.
        END PROGRAM Divisiones.
