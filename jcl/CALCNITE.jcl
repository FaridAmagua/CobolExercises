@@ -0,0 +1,44 @@
+//CALCNITE JOB (ACCT),'CALC NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* NIGHTLY BATCH STREAM FOR THE CALCULATION SUITE.
+//* RUNS DIVISIONES, CALCULOSREPETITIVOS AND PERFANDGOTO IN
+//* SEQUENCE.  EACH STEP SETS ITS RETURN-CODE (0 NORMAL, 4
+//* VALIDATION WARNING, 8 ERROR); COND= ON THE FOLLOWING STEPS
+//* SKIPS THE REST OF THE STREAM WHEN A PRIOR STEP FAILED.
+//*
+//* THE COBOL PROGRAM-ID OF EACH STEP RUNS LONGER THAN THE 8
+//* CHARACTERS A PGM= LOAD MODULE NAME ALLOWS, SO PROD.CALC.LOADLIB
+//* IS BOUND WITH A LINKAGE-EDITOR ALIAS FOR EACH ONE. THE ALIAS IS
+//* WHAT PGM= NAMES BELOW; THE MAP TO THE ACTUAL ENTRY POINT IS:
+//*   DIVISON  ALIAS FOR PROGRAM-ID Divisiones     (condicionalIF.cbl)
+//*   CALCTAB  ALIAS FOR PROGRAM-ID calculosrepetitivos
+//*            (calculosrepetitivos.cbl)
+//*   PERFGOTO ALIAS FOR PROGRAM-ID perfandgoto    (perfomAndGoto.cbl)
+//* SEE THE LOADLIB BIND JCL FOR THE ALIAS CONTROL STATEMENTS
+//* (NAME DIVISON(R) / NAME CALCTAB(R) / NAME PERFGOTO(R)).
+//*
+//* THIS STREAM DOCUMENTS THE STEP SEQUENCE, DD ASSIGNMENTS AND
+//* CONDITION-CODE CHECKING FOR A SHOP RUNNING THE SUITE UNDER
+//* Z/OS FROM PROD.CALC.LOADLIB. ON THIS cobc-BUILT INSTALLATION
+//* THE EQUIVALENT NIGHTLY STREAM IS jcl/calcnite.sh, WHICH RUNS
+//* THE SAME THREE STEPS IN SEQUENCE AGAINST THE LITERAL UNIX
+//* FILENAMES THE PROGRAMS' SELECT/ASSIGN CLAUSES USE, CHECKING $?
+//* AFTER EACH STEP THE SAME WAY COND= DOES BELOW.
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=DIVISON
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANLOG  DD DSN=PROD.CALC.TRANLOG,DISP=SHR
+//CALCFILE DD DSN=PROD.CALC.CALCFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CALCTAB,COND=(8,LE,STEP010)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCFILE DD DSN=PROD.CALC.CALCFILE,DISP=SHR
+//TABLARPT DD DSN=PROD.CALC.TABLARPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PERFGOTO,COND=(8,LE,STEP020)
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//SNHIST   DD DSN=PROD.CALC.SNHIST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
