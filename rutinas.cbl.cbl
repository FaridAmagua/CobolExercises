@@ -3,24 +3,195 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  ROUTINE NAMES, DISPLAY TEXT AND CALL SEQUENCE
+      *                ARE NOW DRIVEN FROM RUTINAS.DAT (SEE RUTTAB
+      *                COPYBOOK AND THE rutinasMant MAINTENANCE
+      *                PROGRAM) INSTEAD OF BEING HARDCODED HERE.
+      * 2026-08-09 FA  EACH RUTINA PARAGRAPH NOW APPENDS A TIMESTAMPED
+      *                LINE TO RUNLOG.DAT SO ACTUAL EXECUTION ORDER
+      *                CAN BE RECONCILED AFTER THE FACT.
+      * 2026-08-09 FA  SETS RETURN-CODE 4 WHEN THE TABLE NAMES A
+      *                RUTINA THIS PROGRAM DOESN'T KNOW, 0 OTHERWISE.
+      * 2026-08-09 FA  AN UNKNOWN RUTINA IN THE TABLE IS NOW ALSO
+      *                APPENDED TO THE SHARED ERRLOG.DAT ERROR LOG.
+      * 2026-08-09 FA  RUTINA-TABLE-FILE NOW OPENS INDEXED, MATCHING
+      *                rutinasMant.cbl, SO ENTRIES MAINTAINED THERE
+      *                ARE ACTUALLY READABLE HERE. A MISSING
+      *                RUTINAS.DAT NO LONGER ABENDS THE RUN.
+      * 2026-08-09 FA  RENAMED THE NUMBERED PARAGRAPHS ADDED FOR THE
+      *                ABOVE BACK TO BARE NAMES TO MATCH THIS
+      *                PROGRAM'S OWN MAIN-PROCEDURE/RUTINA01-04 STYLE.
+      *                ENDS WITH GOBACK INSTEAD OF STOP RUN SO CALLERS
+      *                (menuPrincipal.cbl, perfomAndGoto.cbl) GET
+      *                CONTROL BACK. FINALIZAR NO LONGER CLOSES
+      *                RUTINA-TABLE-FILE WHEN IT WAS NEVER OPENED.
+      * 2026-08-09 FA  RUN-LOG-FILE AND ERROR-LOG-FILE NOW CREATE
+      *                THEMSELVES ON A FIRST RUN INSTEAD OF ABENDING
+      *                OPEN EXTEND ON A MISSING FILE. WS-EOF-SWITCH,
+      *                WS-RT-OPEN-SWITCH AND WS-RETURN-CODE ARE NOW
+      *                RESET AT THE TOP OF INICIALIZAR SO A SECOND
+      *                CALL OF THIS PROGRAM IN THE SAME RUN UNIT
+      *                (FROM menuPrincipal.cbl) DOESN'T INHERIT
+      *                WORKING-STORAGE LEFT OVER FROM THE PRIOR CALL.
+      *                LEER-Y-EJECUTAR NOW DISPATCHES BY THE POSITION
+      *                A ROW IS READ IN, NOT BY ITS RT-ID TEXT, SO
+      *                rutinasMant.cbl CAN RENAME A ROUTINE'S RT-ID
+      *                (NOT JUST REORDER RT-SEQ) WITHOUT IT LANDING
+      *                ON "RUTINA DESCONOCIDA".
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUTINA-TABLE-FILE ASSIGN TO "RUTINAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RT-SEQ
+               FILE STATUS IS WS-RT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RL-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RUTINA-TABLE-FILE.
+           COPY RUTTAB.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD.
+           05  RL-DATE                 PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  RL-TIME                 PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  RL-PROGRAM              PIC X(18).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  RL-PARAGRAPH            PIC X(12).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  RL-SEQ                  PIC 9(4).
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+       01  WS-AUDIT-SEQ                PIC 9(4) VALUE ZERO.
+       01  WS-AUDIT-PARAGRAPH          PIC X(12).
+       01  WS-RETURN-CODE              PIC 9 VALUE ZERO.
+       01  WS-ERROR-MESSAGE            PIC X(40).
+       01  WS-RT-STATUS                PIC XX.
+       01  WS-RL-STATUS                PIC XX.
+       01  WS-ERR-STATUS               PIC XX.
+       01  WS-RT-OPEN-SWITCH           PIC X VALUE "N".
+           88  WS-RT-OPEN              VALUE "Y".
+       01  WS-DISPATCH-SEQ             PIC 9 VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM INICIALIZAR.
+           PERFORM LEER-Y-EJECUTAR UNTIL WS-EOF.
+           PERFORM FINALIZAR.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+
+       INICIALIZAR.
+           MOVE ZERO TO WS-RETURN-CODE.
+           MOVE ZERO TO WS-DISPATCH-SEQ.
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE "N" TO WS-RT-OPEN-SWITCH.
+           OPEN INPUT RUTINA-TABLE-FILE.
+           PERFORM ABRIR-RUN-LOG.
+           PERFORM ABRIR-ERROR-LOG.
+           IF WS-RT-STATUS = "35"
+               DISPLAY "SIN RUTINAS.DAT, NO HAY RUTINAS QUE EJECUTAR"
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               SET WS-RT-OPEN TO TRUE
+               READ RUTINA-TABLE-FILE
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-IF.
+
+       ABRIR-RUN-LOG.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-RL-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+               CLOSE RUN-LOG-FILE
+               OPEN EXTEND RUN-LOG-FILE
+           END-IF.
+
+       ABRIR-ERROR-LOG.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-ERR-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF.
+
+       LEER-Y-EJECUTAR.
+           ADD 1 TO WS-DISPATCH-SEQ.
+           EVALUATE WS-DISPATCH-SEQ
+               WHEN 1
+                   PERFORM RUTINA01
+               WHEN 2
+                   PERFORM RUTINA02
+               WHEN 3
+                   PERFORM RUTINA03
+               WHEN 4
+                   PERFORM RUTINA04
+               WHEN OTHER
+                   DISPLAY "RUTINA DESCONOCIDA EN TABLA: " RT-ID
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+                   MOVE "UNKNOWN RUTINA IN TABLE" TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+           END-EVALUATE.
+           READ RUTINA-TABLE-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH.
+
        RUTINA01.
-           DISPLAY "ROUTINE 1".
-           PERFORM rutina03.
+           DISPLAY RT-TEXT.
+           MOVE "RUTINA01" TO WS-AUDIT-PARAGRAPH.
+           PERFORM AUDITAR.
+
        RUTINA02.
-           DISPLAY "ROUTINE 2".
-           PERFORM RUTINA04.
+           DISPLAY RT-TEXT.
+           MOVE "RUTINA02" TO WS-AUDIT-PARAGRAPH.
+           PERFORM AUDITAR.
+
        RUTINA03.
-           DISPLAY "ROTUINE 3".
-           PERFORM RUTINA02.
+           DISPLAY RT-TEXT.
+           MOVE "RUTINA03" TO WS-AUDIT-PARAGRAPH.
+           PERFORM AUDITAR.
+
        RUTINA04.
-           DISPLAY "ROUTINE 4".
-            STOP RUN.
+           DISPLAY RT-TEXT.
+           MOVE "RUTINA04" TO WS-AUDIT-PARAGRAPH.
+           PERFORM AUDITAR.
+
+       AUDITAR.
+           ADD 1 TO WS-AUDIT-SEQ.
+           ACCEPT RL-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-TIME FROM TIME.
+           MOVE "YOUR-PROGRAM-NAME" TO RL-PROGRAM.
+           MOVE WS-AUDIT-PARAGRAPH TO RL-PARAGRAPH.
+           MOVE WS-AUDIT-SEQ TO RL-SEQ.
+           WRITE RUN-LOG-RECORD.
+
+       REGISTRAR-ERROR.
+           ACCEPT EL-DATE FROM DATE YYYYMMDD.
+           ACCEPT EL-TIME FROM TIME.
+           MOVE "YOUR-PROGRAM-NAME" TO EL-PROGRAM.
+           MOVE "LEER-Y-EJEC" TO EL-PARAGRAPH.
+           MOVE WS-ERROR-MESSAGE TO EL-MESSAGE.
+           WRITE ERROR-LOG-RECORD.
+
+       FINALIZAR.
+           IF WS-RT-OPEN
+               CLOSE RUTINA-TABLE-FILE
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+           CLOSE ERROR-LOG-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
