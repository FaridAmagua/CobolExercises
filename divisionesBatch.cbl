@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author:  farid
+      * Date:    2026-08-09
+      * Purpose: batch companion to Divisiones - reads a file of
+      *          NUM1/NUM2/operation-code records and writes the
+      *          RESULT of each to an output file, unattended.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  INITIAL VERSION.
+      * 2026-08-09 FA  WS-RESULT AND DO-RESULT ARE NOW SIGNED SO A
+      *                RESTA WHERE NUM1 EXCEEDS NUM2 REPORTS A NEGATIVE
+      *                RESULT INSTEAD OF SILENTLY DROPPING THE SIGN AND
+      *                STATUS "OK".
+      * 2026-08-09 FA  ADDED ON SIZE ERROR TO THE SUMA/RESTA/MULTIPLICA/
+      *                DIVIDE ARITHMETIC SO A RESULT TOO LARGE FOR
+      *                WS-RESULT NOW REPORTS STATUS "ERROR" INSTEAD OF
+      *                SILENTLY WRITING A TRUNCATED RESULT WITH STATUS
+      *                "OK", THE SAME OVERFLOW CHECK Divisiones ALREADY
+      *                DOES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DivisionesBatch.
+       AUTHOR. farid
+       INSTALLATION. www.
+       DATE-WRITTEN.09/08/2026
+       DATE-COMPILED.09/08/2026
+       REMARKS. version desatendida de Divisiones, opera sobre ficheros.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIV-INPUT-FILE ASSIGN TO "DIVIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIV-OUTPUT-FILE ASSIGN TO "DIVOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIV-INPUT-FILE.
+       01  DIV-INPUT-RECORD.
+           05  DI-NUM1             PIC 9(4).
+           05  DI-NUM2             PIC 9(4).
+           05  DI-OPCODE           PIC X(1).
+      *          S = SUMA, R = RESTA, M = MULTIPLICA, D = DIVIDE
+       FD  DIV-OUTPUT-FILE.
+       01  DIV-OUTPUT-RECORD.
+           05  DO-NUM1             PIC ZZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  DO-NUM2             PIC ZZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  DO-OPCODE           PIC X(1).
+           05  FILLER              PIC X VALUE SPACE.
+           05  DO-RESULT           PIC ZZZZ9-.
+           05  FILLER              PIC X VALUE SPACE.
+           05  DO-STATUS           PIC X(5).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-EOF              VALUE "Y".
+       01  WS-NUM1                 PIC 9(4).
+       01  WS-NUM2                 PIC 9(4).
+       01  WS-RESULT               PIC S9(5).
+       01  WS-RECORD-COUNT         PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIV-INPUT-FILE.
+           OPEN OUTPUT DIV-OUTPUT-FILE.
+           READ DIV-INPUT-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH.
+
+       2000-PROCESS-RECORD.
+           MOVE DI-NUM1 TO WS-NUM1 DO-NUM1.
+           MOVE DI-NUM2 TO WS-NUM2 DO-NUM2.
+           MOVE DI-OPCODE TO DO-OPCODE.
+           MOVE "OK   " TO DO-STATUS.
+           EVALUATE DI-OPCODE
+               WHEN "S"
+                   ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                           MOVE ZERO TO WS-RESULT
+                           MOVE "ERROR" TO DO-STATUS
+                   END-ADD
+               WHEN "R"
+                   SUBTRACT WS-NUM1 FROM WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                           MOVE ZERO TO WS-RESULT
+                           MOVE "ERROR" TO DO-STATUS
+                   END-SUBTRACT
+               WHEN "M"
+                   MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                       ON SIZE ERROR
+                           MOVE ZERO TO WS-RESULT
+                           MOVE "ERROR" TO DO-STATUS
+                   END-MULTIPLY
+               WHEN "D"
+                   IF WS-NUM2 = 0
+                       MOVE ZERO TO WS-RESULT
+                       MOVE "ERROR" TO DO-STATUS
+                   ELSE
+                       DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                           ON SIZE ERROR
+                               MOVE ZERO TO WS-RESULT
+                               MOVE "ERROR" TO DO-STATUS
+                       END-DIVIDE
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "ERROR" TO DO-STATUS
+           END-EVALUATE.
+           MOVE WS-RESULT TO DO-RESULT.
+           WRITE DIV-OUTPUT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           READ DIV-INPUT-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH.
+
+       9000-TERMINATE.
+           CLOSE DIV-INPUT-FILE.
+           CLOSE DIV-OUTPUT-FILE.
+           DISPLAY "DIVISIONESBATCH: " WS-RECORD-COUNT
+               " RECORDS PROCESSED".
+       END PROGRAM DivisionesBatch.
