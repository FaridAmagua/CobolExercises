@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:  farid
+      * Date:    2026-08-09
+      * Purpose: single entry point for the calculation suite - shows
+      *          the shared welcome banner once and CALLs into
+      *          whichever of Divisiones, calculosrepetitivos,
+      *          YOUR-PROGRAM-NAME or perfandgoto the operator picks.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  INITIAL VERSION.
+      * 2026-08-09 FA  AN INVALID MENU OPTION IS NOW ALSO APPENDED TO
+      *                THE SHARED ERRLOG.DAT ERROR LOG.
+      * 2026-08-09 FA  ERROR-LOG-FILE NOW CREATES ITSELF ON A FIRST RUN
+      *                INSTEAD OF ABENDING OPEN EXTEND ON A MISSING
+      *                FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPrincipal.
+       AUTHOR. farid
+       INSTALLATION. www.
+       DATE-WRITTEN.09/08/2026
+       DATE-COMPILED.09/08/2026
+       REMARKS. punto de entrada unico para el sistema de calculo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANNER-FILE ASSIGN TO "BANNER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANNER-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BANNER-FILE.
+           COPY WELCOME.
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
+       WORKING-STORAGE SECTION.
+       01  WS-BANNER-STATUS PIC XX.
+       01  WS-ERR-STATUS PIC XX.
+       01  WELCOME PIC A(40).
+       01  WS-OPCION-MENU PIC 9.
+       01  WS-ERROR-MESSAGE PIC X(40).
+       PROCEDURE DIVISION.
+           PERFORM ABRIR-ERROR-LOG.
+           PERFORM CARGAR-BIENVENIDA.
+           DISPLAY "EVERYONE " WELCOME.
+
+           MENU-PRINCIPAL.
+           DISPLAY "SELECCIONE EL PROGRAMA A EJECUTAR:".
+           DISPLAY "  1. DIVISIONES".
+           DISPLAY "  2. CALCULOSREPETITIVOS".
+           DISPLAY "  3. RUTINAS".
+           DISPLAY "  4. PERFANDGOTO".
+           DISPLAY "  5. SALIR".
+           ACCEPT WS-OPCION-MENU.
+           EVALUATE WS-OPCION-MENU
+               WHEN 1
+                   CALL "Divisiones"
+               WHEN 2
+                   CALL "calculosrepetitivos"
+               WHEN 3
+                   CALL "YOUR-PROGRAM-NAME"
+               WHEN 4
+                   CALL "perfandgoto"
+               WHEN 5
+                   GO TO FINALIZAR
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA"
+                   MOVE "INVALID MENU OPTION SELECTED" TO
+                       WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+           END-EVALUATE.
+           GO TO MENU-PRINCIPAL.
+
+           FINALIZAR.
+               CLOSE ERROR-LOG-FILE.
+               STOP RUN.
+
+           REGISTRAR-ERROR.
+               ACCEPT EL-DATE FROM DATE YYYYMMDD.
+               ACCEPT EL-TIME FROM TIME.
+               MOVE "MenuPrincipal" TO EL-PROGRAM.
+               MOVE "MENU-PRINCIPAL" TO EL-PARAGRAPH.
+               MOVE WS-ERROR-MESSAGE TO EL-MESSAGE.
+               WRITE ERROR-LOG-RECORD.
+
+           ABRIR-ERROR-LOG.
+               OPEN EXTEND ERROR-LOG-FILE.
+               IF WS-ERR-STATUS = "35"
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF.
+
+           CARGAR-BIENVENIDA.
+               OPEN INPUT BANNER-FILE.
+               IF WS-BANNER-STATUS = "35"
+                   MOVE "WELCOME TO MY PORTFOLIO " TO WELCOME
+               ELSE
+                   READ BANNER-FILE
+                       AT END
+                           MOVE "WELCOME TO MY PORTFOLIO " TO WELCOME
+                       NOT AT END
+                           STRING WC-GREETING DELIMITED BY SPACE
+                               " " DELIMITED BY SIZE
+                               WC-COMPANY-NAME DELIMITED BY SPACE
+                               INTO WELCOME
+                   END-READ
+                   CLOSE BANNER-FILE
+               END-IF.
+       END PROGRAM MenuPrincipal.
