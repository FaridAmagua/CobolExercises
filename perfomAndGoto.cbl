@@ -3,14 +3,104 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  PROGRAMA IS NOW A REAL DRIVER MENU THAT LAUNCHES
+      *                DIVISIONES OR CALCULOSREPETITIVOS INSTEAD OF
+      *                JUST DISPLAYING A MESSAGE.
+      * 2026-08-09 FA  AN INVALID S/N ENTRY NOW RE-PROMPTS INSTEAD OF
+      *                ENDING THE RUN.
+      * 2026-08-09 FA  EVERY S/N DECISION IS NOW APPENDED, WITH A
+      *                TIMESTAMP, TO SNHIST.DAT.
+      * 2026-08-09 FA  ADDED A SUPERVISOR ID/PASSWORD GATE, CHECKED
+      *                AGAINST AUTHUSR.DAT, BEFORE PROGRAMA IS ALLOWED
+      *                TO RUN.
+      * 2026-08-09 FA  SETS RETURN-CODE (0 NORMAL, 4 AN INVALID S/N
+      *                ENTRY HAD TO BE RE-PROMPTED, 8 SUPERVISOR
+      *                AUTHORIZATION WAS DENIED) BEFORE STOP RUN.
+      * 2026-08-09 FA  INVALID S/N ENTRIES AND DENIED SUPERVISOR
+      *                AUTHORIZATION ARE NOW ALSO APPENDED TO THE
+      *                SHARED ERRLOG.DAT ERROR LOG.
+      * 2026-08-09 FA  RENAMED THE NUMBERED PARAGRAPHS ADDED FOR THE
+      *                ABOVE BACK TO BARE NAMES TO MATCH THIS
+      *                PROGRAM'S OWN pregunta/CONTINUACION/PROGRAMA
+      *                STYLE. ENDS WITH GOBACK INSTEAD OF STOP RUN SO
+      *                menuPrincipal.cbl GETS CONTROL BACK.
+      * 2026-08-09 FA  DECISION-HISTORY-FILE AND ERROR-LOG-FILE NOW
+      *                CREATE THEMSELVES ON A FIRST RUN INSTEAD OF
+      *                ABENDING OPEN EXTEND ON A MISSING FILE.
+      *                WS-RETURN-CODE IS NOW RESET AT THE TOP OF INICIO
+      *                SO A SECOND CALL OF THIS PROGRAM IN THE SAME RUN
+      *                UNIT (FROM menuPrincipal.cbl) DOESN'T INHERIT A
+      *                CODE LEFT OVER FROM THE PRIOR CALL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. perfandgoto.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISION-HISTORY-FILE ASSIGN TO "SNHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DH-STATUS.
+           SELECT AUTH-FILE ASSIGN TO "AUTHUSR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTH-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DECISION-HISTORY-FILE.
+       01  DECISION-HISTORY-RECORD.
+           05  DH-DATE                 PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  DH-TIME                 PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  DH-RESPUESTA            PIC X.
+       FD  AUTH-FILE.
+       01  AUTH-RECORD.
+           05  AUTH-ID                 PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUTH-PASSWORD           PIC X(8).
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
        01  SI-O-NO PIC X.
+       01  WS-OPCION-MENU PIC 9.
+       01  WS-DH-STATUS PIC XX.
+       01  WS-ERR-STATUS PIC XX.
+       01  WS-AUTH-STATUS PIC XX.
+       01  WS-SUPER-ID PIC X(8).
+       01  WS-SUPER-PASSWORD PIC X(8).
+       01  WS-AUTH-EOF-SWITCH PIC X VALUE "N".
+           88  WS-AUTH-EOF             VALUE "Y".
+       01  WS-AUTORIZADO-SWITCH PIC X VALUE "N".
+           88  WS-AUTORIZADO           VALUE "Y".
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+       01  WS-ERROR-PARAGRAPH PIC X(12).
+       01  WS-ERROR-MESSAGE PIC X(40).
        PROCEDURE DIVISION.
+           INICIO.
+               MOVE ZERO TO WS-RETURN-CODE.
+               PERFORM ABRIR-DECISION-HISTORY.
+               PERFORM ABRIR-ERROR-LOG.
+
+           ABRIR-DECISION-HISTORY.
+               OPEN EXTEND DECISION-HISTORY-FILE.
+               IF WS-DH-STATUS = "35"
+                   OPEN OUTPUT DECISION-HISTORY-FILE
+                   CLOSE DECISION-HISTORY-FILE
+                   OPEN EXTEND DECISION-HISTORY-FILE
+               END-IF.
+
+           ABRIR-ERROR-LOG.
+               OPEN EXTEND ERROR-LOG-FILE.
+               IF WS-ERR-STATUS = "35"
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF.
+
            pregunta.
 
            PERFORM CONTINUACION.
@@ -18,23 +108,90 @@
            IF SI-O-NO = "N" OR SI-O-NO = "n"
                GO TO FINALIZAR-PROGRAMA.
            IF SI-O-NO = "S" OR SI-O-NO = "s"
-               PERFORM PROGRAMA
+               PERFORM AUTORIZAR-SUPERVISOR
+               IF WS-AUTORIZADO
+                   PERFORM PROGRAMA
+               ELSE
+                   DISPLAY "ACCESO DENEGADO, PROGRAMA NO EJECUTADO"
+                   MOVE 8 TO WS-RETURN-CODE
+                   MOVE "pregunta" TO WS-ERROR-PARAGRAPH
+                   MOVE "SUPERVISOR AUTHORIZATION DENIED"
+                       TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+               END-IF
            ELSE
-               DISPLAY "PORFAVOR INTRODUCEE UNA N O S ".
+               DISPLAY "PORFAVOR INTRODUCEE UNA N O S "
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+               MOVE "pregunta" TO WS-ERROR-PARAGRAPH
+               MOVE "INVALID S/N ENTRY" TO WS-ERROR-MESSAGE
+               PERFORM REGISTRAR-ERROR
+               GO TO pregunta.
 
            FINALIZAR-PROGRAMA.
-               STOP RUN.
+               CLOSE DECISION-HISTORY-FILE.
+               CLOSE ERROR-LOG-FILE.
+               MOVE WS-RETURN-CODE TO RETURN-CODE.
+               GOBACK.
 
            CONTINUACION.
                DISPLAY "EJECUTA EL PROGRAMA S/N".
                ACCEPT SI-O-NO.
+               PERFORM GRABAR-DECISION.
 
-           PROGRAMA.
-               DISPLAY "SE EJECUTA EL PROGRAMA".
-
-
+           GRABAR-DECISION.
+               ACCEPT DH-DATE FROM DATE YYYYMMDD.
+               ACCEPT DH-TIME FROM TIME.
+               MOVE SI-O-NO TO DH-RESPUESTA.
+               WRITE DECISION-HISTORY-RECORD.
 
+           AUTORIZAR-SUPERVISOR.
+               MOVE "N" TO WS-AUTH-EOF-SWITCH.
+               MOVE "N" TO WS-AUTORIZADO-SWITCH.
+               DISPLAY "SUPERVISOR ID:".
+               ACCEPT WS-SUPER-ID.
+               DISPLAY "SUPERVISOR PASSWORD:".
+               ACCEPT WS-SUPER-PASSWORD.
+               OPEN INPUT AUTH-FILE.
+               IF WS-AUTH-STATUS = "35"
+                   DISPLAY "AUTHUSR.DAT NOT FOUND, ACCESS DENIED"
+               ELSE
+                   PERFORM BUSCAR-SUPERVISOR
+                       UNTIL WS-AUTH-EOF OR WS-AUTORIZADO
+                   CLOSE AUTH-FILE
+               END-IF.
 
+           BUSCAR-SUPERVISOR.
+               READ AUTH-FILE
+                   AT END
+                       SET WS-AUTH-EOF TO TRUE
+                   NOT AT END
+                       IF AUTH-ID = WS-SUPER-ID
+                           AND AUTH-PASSWORD = WS-SUPER-PASSWORD
+                           SET WS-AUTORIZADO TO TRUE
+                       END-IF
+               END-READ.
 
+           REGISTRAR-ERROR.
+               ACCEPT EL-DATE FROM DATE YYYYMMDD.
+               ACCEPT EL-TIME FROM TIME.
+               MOVE "perfandgoto" TO EL-PROGRAM.
+               MOVE WS-ERROR-PARAGRAPH TO EL-PARAGRAPH.
+               MOVE WS-ERROR-MESSAGE TO EL-MESSAGE.
+               WRITE ERROR-LOG-RECORD.
 
+           PROGRAMA.
+               DISPLAY "SELECCIONE EL PROGRAMA A EJECUTAR:".
+               DISPLAY "  1. DIVISIONES".
+               DISPLAY "  2. CALCULOSREPETITIVOS".
+               ACCEPT WS-OPCION-MENU.
+               EVALUATE WS-OPCION-MENU
+                   WHEN 1
+                       CALL "Divisiones"
+                   WHEN 2
+                       CALL "calculosrepetitivos"
+                   WHEN OTHER
+                       DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE.
        END PROGRAM perfandgoto.
