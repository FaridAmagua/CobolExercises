@@ -3,18 +3,136 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  ADDED PRINT-READY REPORT OUTPUT (TABLARPT.DAT)
+      *                WITH PAGE HEADERS AND THE RUN DATE.
+      * 2026-08-09 FA  INTRODUCE-NUMERO NOW ASKS FOR THE UPPER BOUND OF
+      *                THE TABLE INSTEAD OF STOPPING AT 9 ALWAYS.
+      * 2026-08-09 FA  CHECKPOINTS THE LAST COMPLETED NUMERO TO
+      *                TABLACKP.DAT SO A RERUN CAN RESUME.
+      * 2026-08-09 FA  VALIDATES NUMERO IS NUMERIC AND 1-99 BEFORE
+      *                BUILDING THE TABLE, RE-PROMPTS OTHERWISE.
+      * 2026-08-09 FA  EACH RESULT IS ALSO SAVED TO THE SHARED
+      *                CALCFILE.DAT INDEXED FILE (SEE CALCFILE
+      *                COPYBOOK) ALONGSIDE Divisiones.
+      * 2026-08-09 FA  IF NUMLIST.DAT IS PRESENT THE PROGRAM RUNS
+      *                UNATTENDED, READING EACH NUMERO/LIMITE PAIR AND
+      *                BUILDING ITS TABLE WITHOUT ANY CONSOLE PROMPTS.
+      * 2026-08-09 FA  SETS RETURN-CODE (0 NORMAL, 4 A NUMERO ENTRY
+      *                HAD TO BE RE-PROMPTED, 8 A CALCFILE.DAT WRITE
+      *                FAILED) BEFORE STOP RUN.
+      * 2026-08-09 FA  INVALID NUMERO ENTRIES AND CALCFILE.DAT WRITE
+      *                FAILURES ARE NOW ALSO APPENDED TO THE SHARED
+      *                ERRLOG.DAT ERROR LOG.
+      * 2026-08-09 FA  THE CHECKPOINT IS NOW ACTUALLY HONORED ON A
+      *                RERUN: BATCH MODE SKIPS NUMLIST.DAT ENTRIES AT
+      *                OR BEFORE THE LAST COMPLETED NUMERO, AND THE
+      *                INTERACTIVE PROMPT REJECTS RE-ENTERING ONE.
+      * 2026-08-09 FA  THE SKIP CHECK NOW COMPARES AGAINST THE NUMERO
+      *                LOADED FROM TABLACKP.DAT AT STARTUP INSTEAD OF
+      *                THE RUNNING WS-LAST-NUMERO, SO A NUMLIST.DAT
+      *                THAT ISN'T IN ASCENDING ORDER NO LONGER HAS AN
+      *                EARLIER ENTRY FALSELY SKIPPED BECAUSE A LATER
+      *                ONE ALREADY COMPLETED IN THIS SAME RUN. ENDS
+      *                WITH GOBACK INSTEAD OF STOP RUN SO CALLERS
+      *                (menuPrincipal.cbl, perfomAndGoto.cbl) GET
+      *                CONTROL BACK.
+      * 2026-08-09 FA  ERROR-LOG-FILE NOW CREATES ITSELF ON A FIRST
+      *                RUN INSTEAD OF ABENDING OPEN EXTEND ON A
+      *                MISSING FILE, THE SAME STATUS-35 GUARD ALREADY
+      *                USED FOR CALC-FILE. WS-PRINT-SWITCH AND
+      *                WS-BATCH-SWITCH ARE NOW RESET IN FINALIZAR, AND
+      *                WS-RETURN-CODE AT THE TOP OF INICIO, SO A
+      *                SECOND CALL OF THIS PROGRAM IN THE SAME RUN
+      *                UNIT (FROM menuPrincipal.cbl OR
+      *                perfomAndGoto.cbl) DOESN'T INHERIT WORKING-
+      *                STORAGE LEFT OVER FROM THE PRIOR CALL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculosrepetitivos.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "TABLARPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TABLACKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT CALC-FILE ASSIGN TO "CALCFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CALC-KEY
+               FILE STATUS IS WS-CALC-STATUS.
+           SELECT NUMERO-LIST-FILE ASSIGN TO "NUMLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NL-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-RECORD                PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CKP-RECORD.
+           05  CKP-NUMERO              PIC 99.
+       FD  CALC-FILE.
+           COPY CALCFILE.
+       FD  NUMERO-LIST-FILE.
+       01  NL-RECORD.
+           05  NL-NUMERO               PIC 99.
+           05  NL-LIMITE               PIC 99.
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
+       01  WS-ERROR-PARAGRAPH          PIC X(12).
+       01  WS-ERROR-MESSAGE            PIC X(40).
+       01  WS-CALC-STATUS              PIC XX.
+       01  WS-NL-STATUS                PIC XX.
+       01  WS-ERR-STATUS               PIC XX.
+       01  WS-BATCH-SWITCH             PIC X VALUE "N".
+           88  WS-BATCH-YES            VALUE "Y".
+           88  WS-BATCH-NO             VALUE "N".
+       01  WS-RETURN-CODE              PIC 9 VALUE ZERO.
+       01  WS-RUN-ID                   PIC 9(8).
+       01  WS-CALC-SEQ                 PIC 9(4) VALUE ZERO.
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 999.
+       01  LIMITE PIC 99 VALUE 9.
        01  RESULTADO PIC 9999.
        01  SALIDA PIC XXXXX.
+       01  WS-PRINT-SWITCH             PIC X VALUE "N".
+           88  WS-PRINT-OPEN           VALUE "Y".
+           88  WS-PRINT-NOT-OPEN       VALUE "N".
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-LAST-NUMERO              PIC 99 VALUE ZERO.
+       01  WS-STARTUP-LAST-NUMERO      PIC 99 VALUE ZERO.
+       01  WS-CKP-STATUS                PIC XX.
+       01  RPT-HEADING-1.
+           05  FILLER                  PIC X(30)
+                   VALUE "TABLA DE MULTIPLICAR - REPORTE".
+           05  FILLER                  PIC X(10) VALUE "  FECHA: ".
+           05  HDG-DATE                PIC 9(8).
+       01  RPT-HEADING-2               PIC X(40)
+               VALUE "NUMERO      OPERACION       RESULTADO".
+       01  RPT-TABLA-LINE.
+           05  FILLER                  PIC X(9) VALUE "LA TABLA ".
+           05  FILLER                  PIC X(4) VALUE "DEL ".
+           05  HDG-NUMERO              PIC Z9.
+       01  RPT-DETAIL-LINE.
+           05  DTL-NUMERO              PIC Z9.
+           05  FILLER                  PIC X(3) VALUE " * ".
+           05  DTL-MULTIPLICADOR       PIC ZZ9.
+           05  FILLER                  PIC X(3) VALUE " = ".
+           05  DTL-RESULTADO           PIC ZZZZ9.
        PROCEDURE DIVISION.
            INICIO.
+           IF NOT WS-PRINT-OPEN
+               MOVE ZERO TO WS-RETURN-CODE
+               PERFORM ABRIR-REPORTE.
+           IF WS-BATCH-YES
+               GO TO BATCH-LEER-SIGUIENTE.
            DISPLAY "PARA SALIR INTRODUZCA 'salir' en la consola".
            DISPLAY "PARA MULTIPLICAR PULSE INTRO".
            ACCEPT SALIDA.
@@ -25,22 +143,156 @@
            PERFORM INTRODUCE-NUMERO.
            PERFORM MOSTRAR-TABLA.
 
+           BATCH-LEER-SIGUIENTE.
+               READ NUMERO-LIST-FILE
+                   AT END
+                       CLOSE NUMERO-LIST-FILE
+                       GO TO FINALIZAR.
+               IF NL-NUMERO NOT > WS-STARTUP-LAST-NUMERO
+                   DISPLAY "NUMERO " NL-NUMERO
+                       " YA COMPLETADO EN UNA CORRIDA ANTERIOR, "
+                       "SALTANDO"
+                   GO TO BATCH-LEER-SIGUIENTE.
+               MOVE NL-NUMERO TO NUMERO.
+               MOVE NL-LIMITE TO LIMITE.
+               PERFORM REINICIA-PROGRAMA.
+               PERFORM MOSTRAR-TABLA.
+
            FINALIZAR.
-           STOP RUN.
+           IF WS-PRINT-OPEN
+               CLOSE PRINT-FILE
+               CLOSE CALC-FILE
+               CLOSE ERROR-LOG-FILE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           SET WS-PRINT-NOT-OPEN TO TRUE.
+           SET WS-BATCH-NO TO TRUE.
+           GOBACK.
+
+           ABRIR-REPORTE.
+               OPEN OUTPUT PRINT-FILE.
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT WS-RUN-ID FROM TIME.
+               MOVE WS-RUN-DATE TO HDG-DATE.
+               WRITE PRINT-RECORD FROM RPT-HEADING-1.
+               WRITE PRINT-RECORD FROM RPT-HEADING-2.
+               PERFORM ABRIR-ERROR-LOG.
+               SET WS-PRINT-OPEN TO TRUE.
+               PERFORM LEER-CHECKPOINT.
+               PERFORM ABRIR-CALC-FILE.
+               PERFORM ABRIR-NUMERO-LIST.
+
+           REGISTRAR-ERROR.
+               ACCEPT EL-DATE FROM DATE YYYYMMDD.
+               ACCEPT EL-TIME FROM TIME.
+               MOVE "calculosrepetitivos" TO EL-PROGRAM.
+               MOVE WS-ERROR-PARAGRAPH TO EL-PARAGRAPH.
+               MOVE WS-ERROR-MESSAGE TO EL-MESSAGE.
+               WRITE ERROR-LOG-RECORD.
+
+           ABRIR-ERROR-LOG.
+               OPEN EXTEND ERROR-LOG-FILE.
+               IF WS-ERR-STATUS = "35"
+                   OPEN OUTPUT ERROR-LOG-FILE
+                   CLOSE ERROR-LOG-FILE
+                   OPEN EXTEND ERROR-LOG-FILE
+               END-IF.
+
+           ABRIR-NUMERO-LIST.
+               OPEN INPUT NUMERO-LIST-FILE.
+               IF WS-NL-STATUS = "35"
+                   SET WS-BATCH-NO TO TRUE
+               ELSE
+                   SET WS-BATCH-YES TO TRUE
+                   DISPLAY "NUMLIST.DAT ENCONTRADO, EJECUTANDO EN "
+                       "MODO BATCH"
+               END-IF.
+
+           ABRIR-CALC-FILE.
+               OPEN I-O CALC-FILE.
+               IF WS-CALC-STATUS = "35"
+                   OPEN OUTPUT CALC-FILE
+                   CLOSE CALC-FILE
+                   OPEN I-O CALC-FILE
+               END-IF.
+
+           LEER-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CKP-STATUS = "35"
+                   DISPLAY "SIN CHECKPOINT PREVIO, EMPEZANDO DE CERO"
+               ELSE
+                   READ CHECKPOINT-FILE
+                       AT END MOVE ZERO TO WS-LAST-NUMERO
+                       NOT AT END
+                           MOVE CKP-NUMERO TO WS-LAST-NUMERO
+                           DISPLAY "ULTIMO NUMERO COMPLETADO: "
+                               WS-LAST-NUMERO
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+               MOVE WS-LAST-NUMERO TO WS-STARTUP-LAST-NUMERO.
+
+           GRABAR-CHECKPOINT.
+               MOVE NUMERO TO WS-LAST-NUMERO.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE NUMERO TO CKP-NUMERO.
+               WRITE CKP-RECORD.
+               CLOSE CHECKPOINT-FILE.
 
            REINICIA-PROGRAMA.
                MOVE 0 TO MULTIPLICADOR.
            INTRODUCE-NUMERO.
                DISPLAY "INTRODUCE NUMERO"
                ACCEPT NUMERO.
+               IF NUMERO IS NOT NUMERIC OR NUMERO < 1
+                   DISPLAY "NUMERO INVALIDO, DEBE SER DE 1 A 99"
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+                   MOVE "INTRODUCE-N" TO WS-ERROR-PARAGRAPH
+                   MOVE "INVALID NUMERO ENTERED" TO WS-ERROR-MESSAGE
+                   PERFORM REGISTRAR-ERROR
+                   GO TO INTRODUCE-NUMERO.
+               IF NUMERO NOT > WS-STARTUP-LAST-NUMERO
+                   DISPLAY "NUMERO " NUMERO
+                       " YA COMPLETADO EN UNA CORRIDA ANTERIOR "
+                       "(ULTIMO: " WS-STARTUP-LAST-NUMERO "), "
+                       "INTRODUZCA OTRO"
+                   GO TO INTRODUCE-NUMERO.
+               DISPLAY "HASTA QUE NUMERO QUIERES LA TABLA (1-99)"
+               ACCEPT LIMITE.
            MOSTRAR-TABLA.
                DISPLAY "LA TABLA DEL " NUMERO " :".
+               MOVE NUMERO TO HDG-NUMERO.
+               WRITE PRINT-RECORD FROM RPT-TABLA-LINE.
                PERFORM CALCULOS.
            CALCULOS.
                ADD 1 TO MULTIPLICADOR.
                COMPUTE RESULTADO = NUMERO * MULTIPLICADOR;
                DISPLAY NUMERO " * " MULTIPLICADOR "=" RESULTADO.
-           IF MULTIPLICADOR < 10
+               MOVE NUMERO TO DTL-NUMERO.
+               MOVE MULTIPLICADOR TO DTL-MULTIPLICADOR.
+               MOVE RESULTADO TO DTL-RESULTADO.
+               WRITE PRINT-RECORD FROM RPT-DETAIL-LINE.
+               ADD 1 TO WS-CALC-SEQ.
+               MOVE WS-RUN-DATE TO CALC-DATE.
+               MOVE WS-RUN-ID TO CALC-RUN-ID.
+               MOVE WS-CALC-SEQ TO CALC-SEQ.
+               MOVE "calculosrepetitivos" TO CALC-PROGRAM.
+               MOVE "MULTIPLICA" TO CALC-OPERATION.
+               MOVE NUMERO TO CALC-VALUE-1.
+               MOVE MULTIPLICADOR TO CALC-VALUE-2.
+               MOVE RESULTADO TO CALC-RESULT.
+               WRITE CALC-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR GRABANDO CALCFILE.DAT"
+                       MOVE 8 TO WS-RETURN-CODE
+                       MOVE "CALCULOS" TO WS-ERROR-PARAGRAPH
+                       MOVE "CALCFILE.DAT WRITE FAILED"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM REGISTRAR-ERROR
+               END-WRITE.
+           IF MULTIPLICADOR < LIMITE
                GO TO CALCULOS.
+           PERFORM GRABAR-CHECKPOINT.
            PERFORM INICIO.
        END PROGRAM calculosrepetitivos.
