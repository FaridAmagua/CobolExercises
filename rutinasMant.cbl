@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:  farid
+      * Date:    2026-08-09
+      * Purpose: mantenimiento (alta/cambio/baja) de RUTINAS.DAT, la
+      *          tabla que gobierna el orden y texto de las rutinas
+      *          ejecutadas por YOUR-PROGRAM-NAME.
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  INITIAL VERSION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinasMant.
+       AUTHOR. farid
+       INSTALLATION. www.
+       DATE-WRITTEN.09/08/2026
+       DATE-COMPILED.09/08/2026
+       REMARKS. alta, cambio y baja de registros de RUTINAS.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUTINA-TABLE-FILE ASSIGN TO "RUTINAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-SEQ
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUTINA-TABLE-FILE.
+           COPY RUTTAB.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+       01  WS-OPCION                   PIC X.
+           88  WS-OPCION-ALTA          VALUE "A" "a".
+           88  WS-OPCION-CAMBIO        VALUE "C" "c".
+           88  WS-OPCION-BAJA          VALUE "B" "b".
+           88  WS-OPCION-SALIR         VALUE "S" "s".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN I-O RUTINA-TABLE-FILE.
+           IF WS-FILE-STATUS = "35"
+               CLOSE RUTINA-TABLE-FILE
+               OPEN OUTPUT RUTINA-TABLE-FILE
+               CLOSE RUTINA-TABLE-FILE
+               OPEN I-O RUTINA-TABLE-FILE
+           END-IF.
+           PERFORM 1000-MENU UNTIL WS-OPCION-SALIR.
+           CLOSE RUTINA-TABLE-FILE.
+           STOP RUN.
+
+       1000-MENU.
+           DISPLAY "MANTENIMIENTO DE RUTINAS.DAT".
+           DISPLAY "  (A)LTA  (C)AMBIO  (B)AJA  (S)ALIR".
+           ACCEPT WS-OPCION.
+           EVALUATE TRUE
+               WHEN WS-OPCION-ALTA
+                   PERFORM 2000-ALTA
+               WHEN WS-OPCION-CAMBIO
+                   PERFORM 3000-CAMBIO
+               WHEN WS-OPCION-BAJA
+                   PERFORM 4000-BAJA
+               WHEN WS-OPCION-SALIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
+
+       2000-ALTA.
+           DISPLAY "SECUENCIA (99): ".
+           ACCEPT RT-SEQ.
+           DISPLAY "ID DE RUTINA (RUTINA01-RUTINA04): ".
+           ACCEPT RT-ID.
+           DISPLAY "TEXTO A MOSTRAR: ".
+           ACCEPT RT-TEXT.
+           WRITE RUTINA-RECORD
+               INVALID KEY
+                   DISPLAY "YA EXISTE UNA RUTINA CON ESA SECUENCIA"
+           END-WRITE.
+
+       3000-CAMBIO.
+           DISPLAY "SECUENCIA A CAMBIAR (99): ".
+           ACCEPT RT-SEQ.
+           READ RUTINA-TABLE-FILE
+               INVALID KEY
+                   DISPLAY "SECUENCIA NO ENCONTRADA"
+               NOT INVALID KEY
+                   DISPLAY "ID ACTUAL: " RT-ID
+                   DISPLAY "NUEVO ID DE RUTINA: "
+                   ACCEPT RT-ID
+                   DISPLAY "TEXTO ACTUAL: " RT-TEXT
+                   DISPLAY "NUEVO TEXTO: "
+                   ACCEPT RT-TEXT
+                   REWRITE RUTINA-RECORD
+           END-READ.
+
+       4000-BAJA.
+           DISPLAY "SECUENCIA A BORRAR (99): ".
+           ACCEPT RT-SEQ.
+           DELETE RUTINA-TABLE-FILE
+               INVALID KEY
+                   DISPLAY "SECUENCIA NO ENCONTRADA"
+           END-DELETE.
+       END PROGRAM rutinasMant.
