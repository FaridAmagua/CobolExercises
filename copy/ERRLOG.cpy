@@ -0,0 +1,19 @@
+      ******************************************************************
+      * COPYBOOK: ERRLOG
+      * Registro de bitacora de errores, comun a los cinco programas
+      * del sistema de calculo (Divisiones, calculosrepetitivos,
+      * YOUR-PROGRAM-NAME, perfandgoto y MenuPrincipal). Cada uno
+      * agrega una linea a ERRLOG.DAT cuando detecta una condicion de
+      * error, para poder revisar en un solo sitio todo lo que fallo
+      * en las corridas de un dia.
+      ******************************************************************
+       01  ERROR-LOG-RECORD.
+           05  EL-DATE                 PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EL-TIME                 PIC 9(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EL-PROGRAM              PIC X(20).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EL-PARAGRAPH            PIC X(12).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  EL-MESSAGE              PIC X(40).
