@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK: CALCFILE
+      * Fichero indexado compartido de calculos, comun a Divisiones y
+      * calculosrepetitivos. Clave: fecha + identificador de ejecucion
+      * + secuencial (el secuencial distingue cada calculo dentro de
+      * la misma ejecucion, ya que RUN-ID por si solo se repite).
+      ******************************************************************
+       01  CALC-RECORD.
+           05  CALC-KEY.
+               10  CALC-DATE            PIC 9(8).
+               10  CALC-RUN-ID          PIC 9(8).
+               10  CALC-SEQ             PIC 9(4).
+           05  CALC-PROGRAM             PIC X(20).
+           05  CALC-OPERATION           PIC X(10).
+           05  CALC-VALUE-1             PIC S9(7)V99.
+           05  CALC-VALUE-2             PIC S9(7)V99.
+           05  CALC-RESULT              PIC S9(7)V99.
