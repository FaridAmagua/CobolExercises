@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK: RUTTAB
+      * Registro de la tabla de rutinas mantenible (RUTINAS.DAT).
+      * Compartido por YOUR-PROGRAM-NAME y su programa de
+      * mantenimiento para que el orden y el texto de cada rutina
+      * puedan cambiarse sin tocar el fuente.
+      ******************************************************************
+       01  RUTINA-RECORD.
+           05  RT-SEQ                  PIC 99.
+           05  RT-ID                   PIC X(8).
+           05  RT-TEXT                 PIC X(30).
