@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK: WELCOME
+      * Registro de configuracion del banner de bienvenida, comun a
+      * todos los programas "Divisiones" (condicionalIF.cbl y
+      * pract-1.cbl) para que el nombre de la empresa y el saludo no
+      * se mantengan por separado en cada fuente. Se lee de
+      * BANNER.DAT.
+      ******************************************************************
+       01  WELCOME-CONFIG-RECORD.
+           05  WC-GREETING             PIC X(20).
+           05  WC-COMPANY-NAME         PIC X(20).
