@@ -3,22 +3,57 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09 FA  WELCOME BANNER TEXT NOW COMES FROM THE SHARED
+      *                WELCOME COPYBOOK/BANNER.DAT INSTEAD OF BEING
+      *                HARDCODED HERE AND IN condicionalIF.cbl.
+      * 2026-08-09 FA  RENAMED PROGRAM-ID TO DivisionesPract; IT WAS
+      *                DUPLICATING condicionalIF.cbl'S "Divisiones"
+      *                ENTRY POINT, WHICH IS NOW CALLED BY NAME FROM
+      *                menuPrincipal.cbl AND perfomAndGoto.cbl.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Divisiones.
+       PROGRAM-ID. DivisionesPract.
        AUTHOR. farid
        INSTALLATION. www.
        DATE-WRITTEN.07/07/2023
        DATE-COMPILED.07/07/2023
        REMARKS. programa para ver divisones de cobol.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANNER-FILE ASSIGN TO "BANNER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANNER-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  BANNER-FILE.
+           COPY WELCOME.
        WORKING-STORAGE SECTION.
+       01  WS-BANNER-STATUS PIC XX.
        01  WELCOME PIC A(40).
        PROCEDURE DIVISION.
            DISPLAY 'Hola'
-           MOVE "WELCOME TO MY PORTFOLIO "TO WELCOME
+           PERFORM CARGAR-BIENVENIDA
            DISPLAY "EVERYONE " WELCOME.
 
-            STOP RUN.
-       END PROGRAM Divisiones.
+           STOP RUN.
+
+           CARGAR-BIENVENIDA.
+               OPEN INPUT BANNER-FILE.
+               IF WS-BANNER-STATUS = "35"
+                   MOVE "WELCOME TO MY PORTFOLIO " TO WELCOME
+               ELSE
+                   READ BANNER-FILE
+                       AT END
+                           MOVE "WELCOME TO MY PORTFOLIO " TO WELCOME
+                       NOT AT END
+                           STRING WC-GREETING DELIMITED BY SPACE
+                               " " DELIMITED BY SIZE
+                               WC-COMPANY-NAME DELIMITED BY SPACE
+                               INTO WELCOME
+                   END-READ
+                   CLOSE BANNER-FILE
+               END-IF.
+       END PROGRAM DivisionesPract.
